@@ -11,18 +11,65 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT STUDENT-FILE ASSIGN TO "STUDENT.TXT"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-STUDENT-FILE-STATUS.
+
+           SELECT SORTED-STUDENT-FILE ASSIGN TO "STUDENT-SORTED.TXT"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-SORTED-FILE-STATUS.
+
+           SELECT SORT-WORK-FILE ASSIGN TO "SORTWORK.TMP".
+
+           SELECT LABEL-FILE ASSIGN TO "LABELS.TXT"
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT CSV-FILE ASSIGN TO "STUDENT.CSV"
            ORGANIZATION IS LINE SEQUENTIAL.
 
            DATA DIVISION.
            FILE SECTION.
            FD STUDENT-FILE.
+           01 STUDENT-RECORD-RAW.
+               05 RAW-STUDENT-NUMBER       PIC X(10).
+               05 RAW-STUDENT-PROGRAM      PIC X(8).
+               05 RAW-STUDENT-YEAR         PIC 9(6).
+               05 RAW-STUDENT-DATA.
+                   10 RAW-STUDENT-NAME.
+                       15 RAW-TITLE        PIC X(6).
+                       15 RAW-FIRST-NAME   PIC X(15).
+                       15 RAW-MIDDLE-INIT  PIC X(2).
+                       15 RAW-SURNAME      PIC X(28).
+                   10 RAW-STUDENT-ADDRESS.
+                       15 RAW-STREET-ADDRESS   PIC X(25).
+                       15 RAW-CITY             PIC X(15).
+                       15 RAW-STATE-PROVINCE   PIC X(15).
+                       15 RAW-POSTAL-CODE      PIC X(7).
+
+           SD SORT-WORK-FILE.
+           01 SORT-RECORD.
+               05 SORT-STUDENT-NUMBER      PIC X(10).
+               05 SORT-STUDENT-PROGRAM     PIC X(8).
+               05 SORT-STUDENT-YEAR        PIC 9(6).
+               05 SORT-STUDENT-DATA.
+                   10 SORT-STUDENT-NAME.
+                       15 SORT-TITLE       PIC X(6).
+                       15 SORT-FIRST-NAME  PIC X(15).
+                       15 SORT-MIDDLE-INIT PIC X(2).
+                       15 SORT-SURNAME     PIC X(28).
+                   10 SORT-STUDENT-ADDRESS.
+                       15 SORT-STREET-ADDRESS   PIC X(25).
+                       15 SORT-CITY             PIC X(15).
+                       15 SORT-STATE-PROVINCE   PIC X(15).
+                       15 SORT-POSTAL-CODE      PIC X(7).
+
+           FD SORTED-STUDENT-FILE.
            01 STUDENT-RECORD.
                05 STUDENT-NUMBER           PIC X(10).
                05 STUDENT-PROGRAM          PIC X(8).
                05 STUDENT-YEAR             PIC 9(6).
                05 STUDENT-DATA.
                    10 STUDENT-NAME.
-                       15 TITLE            PIC X(6).
+                       15 STU-TITLE        PIC X(6).
                        15 FIRST-NAME       PIC X(15).
                        15 MIDDLE-INIT      PIC X(2).
                        15 SURNAME          PIC X(28).
@@ -32,29 +79,151 @@
                        15 STATE-PROVINCE   PIC X(15).
                        15 POSTAL-CODE      PIC X(7).
 
+           FD LABEL-FILE.
+           01 LABEL-RECORD PIC X(80).
+
+           FD CSV-FILE.
+           01 CSV-RECORD PIC X(150).
+
        WORKING-STORAGE SECTION.
        01 WS-EOF       PIC X VALUE 'N'.
        01 WS-RECORD-COUNT  PIC 9(5) VALUE 0.
+       01 WS-PRINT-LABELS  PIC X VALUE 'N'.
+       01 WS-FILTER-PROGRAM   PIC X(8) VALUE SPACES.
+       01 WS-PROGRAM-COUNT    PIC 9(5) VALUE 0.
+       01 WS-EXPORT-CSV       PIC X VALUE 'N'.
+       01 WS-SORTED-FILE-STATUS   PIC XX.
+       01 WS-STUDENT-FILE-STATUS  PIC XX.
 
        PROCEDURE DIVISION.
+           *> SORT ... USING silently treats a missing/unreadable
+           *> STUDENT.TXT as an empty input instead of raising any
+           *> error - and never populates WS-STUDENT-FILE-STATUS
+           *> during that internal open, so the check has to happen
+           *> before the SORT statement runs its own open/close.
            OPEN INPUT STUDENT-FILE.
+           IF WS-STUDENT-FILE-STATUS NOT = "00"
+               DISPLAY "ERROR - UNABLE TO OPEN STUDENT.TXT, "
+                   "FILE STATUS = " WS-STUDENT-FILE-STATUS
+               MOVE 1 TO RETURN-CODE
+               GOBACK
+           END-IF.
+           CLOSE STUDENT-FILE.
+           SORT SORT-WORK-FILE
+               ON ASCENDING KEY SORT-SURNAME SORT-FIRST-NAME
+               USING STUDENT-FILE
+               GIVING SORTED-STUDENT-FILE.
+           OPEN INPUT SORTED-STUDENT-FILE.
+           IF WS-SORTED-FILE-STATUS NOT = "00"
+               DISPLAY "ERROR - UNABLE TO OPEN STUDENT-SORTED.TXT, "
+                   "FILE STATUS = " WS-SORTED-FILE-STATUS
+               MOVE 1 TO RETURN-CODE
+               GOBACK
+           END-IF.
+           DISPLAY "Print mailing labels to LABELS.TXT? (Y/N)".
+           ACCEPT WS-PRINT-LABELS.
+           IF WS-PRINT-LABELS = 'Y' OR WS-PRINT-LABELS = 'y'
+               OPEN OUTPUT LABEL-FILE
+           END-IF.
+           DISPLAY "Filter by program (blank for all students):".
+           ACCEPT WS-FILTER-PROGRAM.
+           DISPLAY "Export matching students to STUDENT.CSV? (Y/N)".
+           ACCEPT WS-EXPORT-CSV.
+           IF WS-EXPORT-CSV = 'Y' OR WS-EXPORT-CSV = 'y'
+               OPEN OUTPUT CSV-FILE
+               MOVE SPACES TO CSV-RECORD
+               STRING "STUDENT-NUMBER,STUDENT-PROGRAM,STUDENT-YEAR,"
+                   "TITLE,FIRST-NAME,MIDDLE-INIT,SURNAME,"
+                   "STREET-ADDRESS,CITY,STATE-PROVINCE,POSTAL-CODE"
+                   DELIMITED BY SIZE INTO CSV-RECORD
+               END-STRING
+               WRITE CSV-RECORD
+           END-IF.
            PERFORM UNTIL WS-EOF = 'Y'
-               READ STUDENT-FILE
+               READ SORTED-STUDENT-FILE
                    AT END MOVE 'Y' TO WS-EOF
                NOT AT END
                    ADD 1 TO WS-RECORD-COUNT
-                   DISPLAY "Student Record #" WS-RECORD-COUNT
-                   DISPLAY "Student Number: " STUDENT-NUMBER
-                   DISPLAY "Student Program: " STUDENT-PROGRAM
-                   DISPLAY "Student Year: " STUDENT-YEAR
-                   DISPLAY "Student Name: " TITLE " " FIRST-NAME " "
-                   MIDDLE-INIT " " SURNAME
-                   DISPLAY "Address: " STREET-ADDRESS
-                   DISPLAY "City: " CITY
-                   DISPLAY "State/Province: " STATE-PROVINCE
-                   DISPLAY "Postal Code: " POSTAL-CODE
-                   DISPLAY "----------------------------------------"
+                   IF WS-FILTER-PROGRAM = SPACES
+                           OR STUDENT-PROGRAM = WS-FILTER-PROGRAM
+                       PERFORM DISPLAY-STUDENT-RECORD
+                   END-IF
                END-READ
            END-PERFORM.
-               CLOSE STUDENT-FILE.
-               STOP RUN.
+               IF WS-PRINT-LABELS = 'Y' OR WS-PRINT-LABELS = 'y'
+                   CLOSE LABEL-FILE
+               END-IF.
+               IF WS-EXPORT-CSV = 'Y' OR WS-EXPORT-CSV = 'y'
+                   CLOSE CSV-FILE
+               END-IF.
+               CLOSE SORTED-STUDENT-FILE.
+               DISPLAY "Total students in file:    " WS-RECORD-COUNT.
+               DISPLAY "Students matching filter:  "
+                   WS-PROGRAM-COUNT.
+               GOBACK.
+
+       DISPLAY-STUDENT-RECORD.
+           ADD 1 TO WS-PROGRAM-COUNT.
+           DISPLAY "Student Record #" WS-RECORD-COUNT.
+           DISPLAY "Student Number: " STUDENT-NUMBER.
+           DISPLAY "Student Program: " STUDENT-PROGRAM.
+           DISPLAY "Student Year: " STUDENT-YEAR.
+           DISPLAY "Student Name: " STU-TITLE " " FIRST-NAME " "
+           MIDDLE-INIT " " SURNAME.
+           DISPLAY "Address: " STREET-ADDRESS.
+           DISPLAY "City: " CITY.
+           DISPLAY "State/Province: " STATE-PROVINCE.
+           DISPLAY "Postal Code: " POSTAL-CODE.
+           DISPLAY "----------------------------------------".
+           IF WS-PRINT-LABELS = 'Y' OR WS-PRINT-LABELS = 'y'
+               PERFORM WRITE-MAILING-LABEL
+           END-IF.
+           IF WS-EXPORT-CSV = 'Y' OR WS-EXPORT-CSV = 'y'
+               PERFORM WRITE-CSV-RECORD
+           END-IF.
+
+       WRITE-CSV-RECORD.
+           MOVE SPACES TO CSV-RECORD.
+           STRING
+               FUNCTION TRIM(STUDENT-NUMBER) DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               FUNCTION TRIM(STUDENT-PROGRAM) DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               STUDENT-YEAR DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               FUNCTION TRIM(STU-TITLE) DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               FUNCTION TRIM(FIRST-NAME) DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               FUNCTION TRIM(MIDDLE-INIT) DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               FUNCTION TRIM(SURNAME) DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               FUNCTION TRIM(STREET-ADDRESS) DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               FUNCTION TRIM(CITY) DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               FUNCTION TRIM(STATE-PROVINCE) DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               FUNCTION TRIM(POSTAL-CODE) DELIMITED BY SIZE
+               INTO CSV-RECORD
+           END-STRING.
+           WRITE CSV-RECORD.
+
+       WRITE-MAILING-LABEL.
+           MOVE SPACES TO LABEL-RECORD.
+           STRING STU-TITLE " " FIRST-NAME " " MIDDLE-INIT " " SURNAME
+               DELIMITED BY SIZE INTO LABEL-RECORD
+           END-STRING.
+           WRITE LABEL-RECORD.
+           MOVE SPACES TO LABEL-RECORD.
+           STRING STREET-ADDRESS DELIMITED BY SIZE INTO LABEL-RECORD
+           END-STRING.
+           WRITE LABEL-RECORD.
+           MOVE SPACES TO LABEL-RECORD.
+           STRING CITY " " STATE-PROVINCE " " POSTAL-CODE
+               DELIMITED BY SIZE INTO LABEL-RECORD
+           END-STRING.
+           WRITE LABEL-RECORD.
+           MOVE SPACES TO LABEL-RECORD.
+           WRITE LABEL-RECORD.
