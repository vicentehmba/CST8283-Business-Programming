@@ -1,25 +1,73 @@
-	******************************************************************
-      	* Author:    VICENTE MBA ENGUNG
-      	* Date:      DECEMBER 2, 2023
-      	* Purpose:   LAB 10 - SHOE INVENTORY
-      	* Tectonics: cobc
-      	******************************************************************
-	IDENTIFICATION DIVISION.
-	PROGRAM-ID. ShoeInventory.
-
-	DATA DIVISION.
-	WORKING-STORAGE SECTION.
-	01 WS-SHOE-STYLE        PIC X(5).
-	01 WS-SHOE-SIZE         PIC X(4).
-
-	PROCEDURE DIVISION.
-    		DISPLAY "Enter Shoe Style at Line 5 column 5:".
-    		ACCEPT WS-SHOE-STYLE LINE 5 COLUMN 25.
-
-    		DISPLAY "Enter Shoe Size at Line 7 column 5:".
-    		ACCEPT WS-SHOE-SIZE LINE 7 COLUMN 25.
-
-    		DISPLAY "Shoe Style: " WS-SHOE-STYLE.
-    		DISPLAY "Shoe Size : " WS-SHOE-SIZE.
-
-    		STOP RUN.
+      ******************************************************************
+      * Author:    VICENTE MBA ENGUNG
+      * Date:      DECEMBER 2, 2023
+      * Purpose:   LAB 10 - SHOE INVENTORY
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ShoeInventory.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SHOE-INVENTORY-FILE ASSIGN TO "SHOE-INVENTORY.TXT"
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD SHOE-INVENTORY-FILE.
+       01 SHOE-INVENTORY-RECORD.
+           05 SI-SHOE-STYLE         PIC X(5).
+           05 SI-SHOE-SIZE          PIC X(4).
+           05 SI-QUANTITY-ON-HAND   PIC 9(4).
+           05 SI-LOW-STOCK-FLAG     PIC X(1).
+           05 SI-RECORD-COUNT       PIC 9(5).
+
+       WORKING-STORAGE SECTION.
+       01 WS-SHOE-STYLE        PIC X(5) VALUE SPACES.
+       01 WS-SHOE-SIZE         PIC X(4) VALUE SPACES.
+       01 WS-QUANTITY-ON-HAND  PIC 9(4).
+       01 WS-LOW-STOCK-THRESHOLD PIC 9(4) VALUE 10.
+       01 WS-RECORD-COUNT      PIC 9(5) VALUE 0.
+       01 WS-ANSWER            PIC X VALUE 'Y'.
+
+       PROCEDURE DIVISION.
+           OPEN OUTPUT SHOE-INVENTORY-FILE.
+
+           PERFORM UNTIL WS-ANSWER = 'N' OR WS-ANSWER = 'n'
+               DISPLAY "Enter Shoe Style at Line 5 column 5:"
+               ACCEPT WS-SHOE-STYLE LINE 5 COLUMN 25
+
+               DISPLAY "Enter Shoe Size at Line 7 column 5:"
+               ACCEPT WS-SHOE-SIZE LINE 7 COLUMN 25
+
+               DISPLAY "Enter Quantity On Hand:"
+               ACCEPT WS-QUANTITY-ON-HAND
+
+               ADD 1 TO WS-RECORD-COUNT
+
+               DISPLAY "Shoe Style: " WS-SHOE-STYLE
+               DISPLAY "Shoe Size : " WS-SHOE-SIZE
+               DISPLAY "Quantity  : " WS-QUANTITY-ON-HAND
+
+               MOVE SPACES TO SI-LOW-STOCK-FLAG
+               IF WS-QUANTITY-ON-HAND < WS-LOW-STOCK-THRESHOLD
+                   MOVE 'Y' TO SI-LOW-STOCK-FLAG
+                   DISPLAY "*** LOW STOCK - REORDER THIS STYLE/SIZE ***"
+               END-IF
+
+               MOVE WS-SHOE-STYLE TO SI-SHOE-STYLE
+               MOVE WS-SHOE-SIZE TO SI-SHOE-SIZE
+               MOVE WS-QUANTITY-ON-HAND TO SI-QUANTITY-ON-HAND
+               MOVE WS-RECORD-COUNT TO SI-RECORD-COUNT
+               WRITE SHOE-INVENTORY-RECORD
+
+               DISPLAY "Enter another style/size? (Y/N)"
+               ACCEPT WS-ANSWER
+           END-PERFORM.
+
+           CLOSE SHOE-INVENTORY-FILE.
+
+           DISPLAY "Total shoe records counted: " WS-RECORD-COUNT.
+
+           STOP RUN.
