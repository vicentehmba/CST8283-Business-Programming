@@ -0,0 +1,201 @@
+      ******************************************************************
+      * Author: Vicente Mba Engung
+      * Date: October 22, 2023
+      * Purpose: Project 1 - Write student records to a file
+      * Tectonics: cobc (source file renamed to match PROGRAM-ID so
+      *            `cobc -m` emits WRITE-STUDENT-RECORDS.so, which is
+      *            what BatchDriver.cbl's CALL "WRITE-STUDENT-RECORDS"
+      *            resolves against)
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. WRITE-STUDENT-RECORDS.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT STUDENT-RECORDS-FILE ASSIGN TO "STUDENT_RECORDS.DAT"
+       ORGANIZATION IS LINE SEQUENTIAL
+       FILE STATUS IS WS-STUDENT-FILE-STATUS.
+
+       SELECT AUDIT-LOG-FILE ASSIGN TO "../AUDIT-LOG.TXT"
+       ORGANIZATION IS LINE SEQUENTIAL
+       FILE STATUS IS WS-AUDIT-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD STUDENT-RECORDS-FILE.
+       01 STUDENT-RECORD.
+           05 STUDENT-NUMBER PIC 9(7).
+           05 TUITION-OWED PIC 9(5).
+           05 STUDENT-NAME PIC X(40).
+
+       FD AUDIT-LOG-FILE.
+       01 AUDIT-LOG-RECORD PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01 WS-STUDENT-FILE-STATUS PIC XX.
+       01 WS-AUDIT-FILE-STATUS PIC XX.
+       01 WS-AUDIT-DATE-TIME.
+           05 WS-AUDIT-DATE PIC 9(8).
+           05 WS-AUDIT-TIME PIC 9(8).
+       01 RECORD-COUNT PIC 9(4) VALUE ZERO.   *> Initialize record to 0
+       01 WS-ANSWER PIC X.     *> Used to store user input.
+       01 WS-TOTAL-TUITION-OWED PIC 9(7) VALUE ZERO.
+       01 WS-TRAILER-NAME PIC X(40) VALUE SPACES.
+       01 WS-STUDENT-NUMBER-IN PIC X(7).
+       01 WS-TUITION-OWED-IN PIC X(5).
+       01 WS-VALID-TUITION PIC X.
+       01 WS-CANDIDATE-NUMBER PIC 9(7).
+       01 WS-VALID-NUMBER PIC X.
+       01 WS-DUPLICATE-FOUND PIC X.
+       01 WS-ENTERED-COUNT PIC 9(4) VALUE ZERO.
+       01 WS-SUB PIC 9(4).
+       01 WS-ENTERED-NUMBERS.
+           05 WS-ENTERED-NUMBER OCCURS 9999 TIMES PIC 9(7).
+
+       PROCEDURE DIVISION.
+       MAIN-PROCESS.
+           *> Open the file for writing.
+           OPEN OUTPUT STUDENT-RECORDS-FILE.
+           IF WS-STUDENT-FILE-STATUS NOT = "00"
+               DISPLAY "ERROR - UNABLE TO OPEN STUDENT_RECORDS.DAT, "
+                   "FILE STATUS = " WS-STUDENT-FILE-STATUS
+               MOVE 1 TO RETURN-CODE
+               GOBACK
+           END-IF.
+
+           *> Append to the shared audit log across runs; create it the
+           *> first time it doesn't exist yet.
+           OPEN EXTEND AUDIT-LOG-FILE.
+           IF WS-AUDIT-FILE-STATUS NOT = "00"
+               OPEN OUTPUT AUDIT-LOG-FILE
+           END-IF.
+
+           *> Loop until the operator answers N/n. RECORD-COUNT is kept
+           *> only as a running total for the end-of-run report; it no
+           *> longer bounds the number of records that can be entered.
+           PERFORM UNTIL WS-ANSWER = "N" OR WS-ANSWER = "n"
+
+               *> Prompt user to input a record
+               DISPLAY "Do you want to enter a record? (Y/N)"
+               ACCEPT WS-ANSWER    *> Get user's response
+               IF WS-ANSWER = "N" OR WS-ANSWER = "n" THEN
+                   EXIT PERFORM    *> Exit the loop if 'N' or 'n'
+               END-IF
+
+               *> Prompt for student information
+               PERFORM GET-STUDENT-NUMBER
+               PERFORM GET-TUITION-OWED
+
+               DISPLAY "Enter student name:"
+               ACCEPT STUDENT-NAME
+
+               *> Write the student information to the file
+               WRITE STUDENT-RECORD
+               PERFORM WRITE-AUDIT-LOG-RECORD
+
+               ADD 1 TO RECORD-COUNT   *> Increment the record count
+               ADD TUITION-OWED TO WS-TOTAL-TUITION-OWED
+           END-PERFORM.
+
+           *> Write a trailer/control record so downstream steps (and
+           *> the operator) can reconcile the batch without re-reading
+           *> every detail record by hand. TUITION-OWED is only PIC
+           *> 9(5), too narrow for a multi-student total, so the full
+           *> WS-TOTAL-TUITION-OWED is carried as text in STUDENT-NAME
+           *> instead of being truncated into that field.
+           STRING "TRAILER COUNT " RECORD-COUNT
+               " TUITION " WS-TOTAL-TUITION-OWED
+               DELIMITED BY SIZE INTO WS-TRAILER-NAME
+           END-STRING.
+           MOVE 9999999 TO STUDENT-NUMBER
+           MOVE ZERO TO TUITION-OWED
+           MOVE WS-TRAILER-NAME TO STUDENT-NAME
+           WRITE STUDENT-RECORD.
+
+           CLOSE STUDENT-RECORDS-FILE. *> Close the file when done.
+           CLOSE AUDIT-LOG-FILE.
+
+           *> End-of-run reconciliation report.
+           DISPLAY "==========================================".
+           DISPLAY "STUDENT RECORD ENTRY - BATCH SUMMARY".
+           DISPLAY "RECORDS ENTERED: " RECORD-COUNT.
+           DISPLAY "TOTAL TUITION OWED: " WS-TOTAL-TUITION-OWED.
+           DISPLAY "==========================================".
+
+           GOBACK.   *> Return to caller, or terminate if run standalone.
+
+       WRITE-AUDIT-LOG-RECORD.
+           ACCEPT WS-AUDIT-DATE FROM DATE YYYYMMDD
+           ACCEPT WS-AUDIT-TIME FROM TIME
+           MOVE SPACES TO AUDIT-LOG-RECORD
+           STRING WS-AUDIT-DATE-TIME " WRITE-STUDENT-RECORDS "
+               STUDENT-NUMBER " WRITE"
+               DELIMITED BY SIZE INTO AUDIT-LOG-RECORD
+           END-STRING
+           WRITE AUDIT-LOG-RECORD.
+
+       GET-STUDENT-NUMBER.
+           *> Re-prompt until exactly 7 numeric digits are entered, and
+           *> the number hasn't already been keyed in this session, so
+           *> a bad keystroke or a repeat never reaches the file.
+           MOVE "N" TO WS-VALID-NUMBER
+           PERFORM UNTIL WS-VALID-NUMBER = "Y"
+               DISPLAY "Enter student number (7 digits):"
+               ACCEPT WS-STUDENT-NUMBER-IN
+               IF WS-STUDENT-NUMBER-IN IS NOT NUMERIC
+                   DISPLAY "Invalid entry - must be 7 numeric digits."
+               ELSE
+                   IF WS-STUDENT-NUMBER-IN = 9999999
+                       DISPLAY "9999999 is reserved for the trailer "
+                           "record - enter a different number."
+                   ELSE
+                       MOVE WS-STUDENT-NUMBER-IN TO WS-CANDIDATE-NUMBER
+                       PERFORM CHECK-DUPLICATE-STUDENT-NUMBER
+                       IF WS-DUPLICATE-FOUND = "Y"
+                           DISPLAY "That student number was already "
+                               "entered this session - enter a new "
+                               "one."
+                       ELSE
+                           MOVE "Y" TO WS-VALID-NUMBER
+                       END-IF
+                   END-IF
+               END-IF
+           END-PERFORM
+           MOVE WS-CANDIDATE-NUMBER TO STUDENT-NUMBER
+           ADD 1 TO WS-ENTERED-COUNT
+           MOVE STUDENT-NUMBER TO WS-ENTERED-NUMBER(WS-ENTERED-COUNT).
+
+       CHECK-DUPLICATE-STUDENT-NUMBER.
+           MOVE "N" TO WS-DUPLICATE-FOUND
+           PERFORM VARYING WS-SUB FROM 1 BY 1
+                   UNTIL WS-SUB > WS-ENTERED-COUNT
+               IF WS-ENTERED-NUMBER(WS-SUB) = WS-CANDIDATE-NUMBER
+                   MOVE "Y" TO WS-DUPLICATE-FOUND
+               END-IF
+           END-PERFORM.
+
+       GET-TUITION-OWED.
+           *> Re-prompt until a numeric tuition amount is entered.
+           *> ACCEPT left-justifies WS-TUITION-OWED-IN and pads it with
+           *> trailing spaces, so testing the raw field for IS NUMERIC
+           *> would reject an ordinary entry like "500" - trim before
+           *> testing, and convert with NUMVAL so the value lands in
+           *> TUITION-OWED right-justified instead of truncated.
+           MOVE SPACES TO WS-TUITION-OWED-IN
+           MOVE "N" TO WS-VALID-TUITION
+           PERFORM UNTIL WS-VALID-TUITION = "Y"
+               DISPLAY "Enter tuition owed:"
+               ACCEPT WS-TUITION-OWED-IN
+               IF WS-TUITION-OWED-IN = SPACES
+                   DISPLAY "Invalid entry - tuition must be numeric."
+               ELSE
+                   IF FUNCTION TRIM(WS-TUITION-OWED-IN) IS NUMERIC
+                       MOVE "Y" TO WS-VALID-TUITION
+                   ELSE
+                       DISPLAY "Invalid entry - tuition must be "
+                           "numeric."
+                   END-IF
+               END-IF
+           END-PERFORM
+           MOVE FUNCTION NUMVAL(WS-TUITION-OWED-IN) TO TUITION-OWED.
