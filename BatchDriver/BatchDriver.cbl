@@ -0,0 +1,96 @@
+      ******************************************************************
+      * Author: Vicente Mba Engung
+      * Date: August 8, 2026
+      * Purpose: Menu-driven front end that runs the nightly batch -
+      *          WRITE-STUDENT-RECORDS, CONVERT-TO-INDEXED, Lab2, and
+      *          Lab3 - in the correct order and reports success or
+      *          failure of each step instead of four manual launches.
+      * Tectonics: cobc -m (build each callee as a callable module in
+      *            the same directory, or on COB_LIBRARY_PATH, before
+      *            running this driver)
+      * KNOWN LIMITATION: this runs the four steps in order but does not
+      *            pipe one step's output into the next. WRITE-STUDENT-
+      *            RECORDS writes STUDENT_RECORDS.DAT (7-digit student
+      *            number, tuition + name only); CONVERT-TO-INDEXED
+      *            reads a separate, differently-laid-out ../STUFILE.TXT
+      *            (6-digit student number, program-of-study, five
+      *            course/average pairs). "Run nightly batch" is four
+      *            independent programs run back-to-back against
+      *            whatever ../STUFILE.TXT already exists, not a single
+      *            batch's data flowing end to end. Reconciling the two
+      *            layouts is a larger redesign than this driver alone;
+      *            treat this as a scheduling front end, not a pipeline.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BATCH-DRIVER.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 WS-MENU-CHOICE      PIC 9 VALUE 0.
+       01 WS-CONTINUE         PIC X VALUE 'Y'.
+       01 WS-STEP-NAME        PIC X(30).
+
+       PROCEDURE DIVISION.
+       100-MAIN-PROCESS.
+           PERFORM UNTIL WS-CONTINUE = 'N' OR WS-CONTINUE = 'n'
+               PERFORM 200-DISPLAY-MENU
+               ACCEPT WS-MENU-CHOICE
+               EVALUATE WS-MENU-CHOICE
+                   WHEN 1
+                       PERFORM 300-RUN-NIGHTLY-BATCH
+                   WHEN 2
+                       MOVE 'N' TO WS-CONTINUE
+                   WHEN OTHER
+                       DISPLAY "Invalid selection - choose 1 or 2."
+               END-EVALUATE
+           END-PERFORM.
+           GOBACK.
+
+       200-DISPLAY-MENU.
+           DISPLAY "==========================================".
+           DISPLAY "NIGHTLY BATCH DRIVER".
+           DISPLAY "1. Run nightly batch (all steps in order)".
+           DISPLAY "2. Exit".
+           DISPLAY "==========================================".
+
+       300-RUN-NIGHTLY-BATCH.
+           MOVE "WRITE-STUDENT-RECORDS" TO WS-STEP-NAME.
+           MOVE 0 TO RETURN-CODE.
+           CALL "WRITE-STUDENT-RECORDS".
+           PERFORM 400-REPORT-STEP-RESULT.
+
+           MOVE "CONVERT-TO-INDEXED" TO WS-STEP-NAME.
+           MOVE 0 TO RETURN-CODE.
+           CALL "CONVERT-TO-INDEXED".
+           PERFORM 400-REPORT-STEP-RESULT.
+
+           MOVE "Lab2" TO WS-STEP-NAME.
+           MOVE 0 TO RETURN-CODE.
+           CALL "Lab2".
+           PERFORM 400-REPORT-STEP-RESULT.
+
+           MOVE "Lab3" TO WS-STEP-NAME.
+           MOVE 0 TO RETURN-CODE.
+           CALL "Lab3".
+           PERFORM 400-REPORT-STEP-RESULT.
+
+           *> Release each callee's WORKING-STORAGE now that this run
+           *> is done. Without this, GOBACK alone leaves every callee
+           *> sitting at its terminal state (EOF flags set, "already
+           *> answered N" loop guards, etc.) so choosing "1. Run
+           *> nightly batch" a second time in the same session would
+           *> CALL back into that stale state and do nothing.
+           CANCEL "WRITE-STUDENT-RECORDS".
+           CANCEL "CONVERT-TO-INDEXED".
+           CANCEL "Lab2".
+           CANCEL "Lab3".
+
+       400-REPORT-STEP-RESULT.
+           IF RETURN-CODE = 0
+               DISPLAY WS-STEP-NAME " - SUCCESS"
+           ELSE
+               DISPLAY WS-STEP-NAME " - FAILED, RETURN-CODE = "
+                   RETURN-CODE
+           END-IF.
+
+       END PROGRAM BATCH-DRIVER.
