@@ -0,0 +1,98 @@
+      ******************************************************************
+      * Author: VICENTE MBA ENGUNG
+      * Date: AUGUST 8, 2026
+      * Purpose: Look up a single student on STUFILE-INDEXED.TXT by
+      *          STUDENT-NUMBER instead of grepping the raw text file.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. STUDENT-INQUIRY.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT INDEXED-STUDENT-FILE-OUT ASSIGN
+           TO "../STUFILE-INDEXED.TXT"
+               ORGANIZATION IS INDEXED
+               ACCESS IS RANDOM
+               RECORD KEY IS IND-STUDENT-NUMBER
+               FILE STATUS IS WS-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD INDEXED-STUDENT-FILE-OUT.
+       01 INDEXED-FILE-RECORD.
+           05 IND-STUDENT-NUMBER  PIC 9(6).
+           05 IND-TUITION-OWED    PIC 9(6)V99.
+           05 IND-STUDENT-NAME    PIC X(40).
+           05 IND-PROGRAM-OF-STUDY    PIC X(6).
+           05 IND-COURSE-CODE-1   PIC X(7).
+           05 IND-AVERAGE-1       PIC 9(3).
+           05 IND-COURSE-CODE-2   PIC X(7).
+           05 IND-AVERAGE-2       PIC 9(3).
+           05 IND-COURSE-CODE-3   PIC X(7).
+           05 IND-AVERAGE-3       PIC 9(3).
+           05 IND-COURSE-CODE-4   PIC X(7).
+           05 IND-AVERAGE-4       PIC 9(3).
+           05 IND-COURSE-CODE-5   PIC X(7).
+           05 IND-AVERAGE-5       PIC 9(3).
+
+       WORKING-STORAGE SECTION.
+       01 WS-FILE-STATUS PIC XX.
+       01 WS-ANSWER PIC X VALUE "Y".
+       01 WS-NUMBER-IN PIC X(6).
+
+       PROCEDURE DIVISION.
+       MAIN-PROCESS.
+           OPEN INPUT INDEXED-STUDENT-FILE-OUT.
+           IF WS-FILE-STATUS NOT = "00"
+               DISPLAY "UNABLE TO OPEN STUFILE-INDEXED.TXT - STATUS "
+                   WS-FILE-STATUS
+               STOP RUN
+           END-IF.
+
+           PERFORM UNTIL WS-ANSWER = "N" OR WS-ANSWER = "n"
+               PERFORM GET-STUDENT-NUMBER
+               MOVE WS-NUMBER-IN TO IND-STUDENT-NUMBER
+               READ INDEXED-STUDENT-FILE-OUT
+                   INVALID KEY
+                       DISPLAY "No student found with that number."
+                   NOT INVALID KEY
+                       PERFORM DISPLAY-STUDENT-RECORD
+               END-READ
+
+               DISPLAY "Look up another student? (Y/N)"
+               ACCEPT WS-ANSWER
+           END-PERFORM.
+
+           CLOSE INDEXED-STUDENT-FILE-OUT.
+           STOP RUN.
+
+       GET-STUDENT-NUMBER.
+           MOVE SPACES TO WS-NUMBER-IN
+           PERFORM UNTIL WS-NUMBER-IN IS NUMERIC
+               DISPLAY "Enter student number (6 digits):"
+               ACCEPT WS-NUMBER-IN
+               IF WS-NUMBER-IN IS NOT NUMERIC
+                   DISPLAY "Invalid entry - must be 6 numeric digits."
+               END-IF
+           END-PERFORM.
+
+       DISPLAY-STUDENT-RECORD.
+           DISPLAY "==========================================".
+           DISPLAY "STUDENT NUMBER:   " IND-STUDENT-NUMBER.
+           DISPLAY "STUDENT NAME:     " IND-STUDENT-NAME.
+           DISPLAY "PROGRAM OF STUDY: " IND-PROGRAM-OF-STUDY.
+           DISPLAY "TUITION OWED:     " IND-TUITION-OWED.
+           DISPLAY "COURSE 1: " IND-COURSE-CODE-1
+               "  AVERAGE: " IND-AVERAGE-1.
+           DISPLAY "COURSE 2: " IND-COURSE-CODE-2
+               "  AVERAGE: " IND-AVERAGE-2.
+           DISPLAY "COURSE 3: " IND-COURSE-CODE-3
+               "  AVERAGE: " IND-AVERAGE-3.
+           DISPLAY "COURSE 4: " IND-COURSE-CODE-4
+               "  AVERAGE: " IND-AVERAGE-4.
+           DISPLAY "COURSE 5: " IND-COURSE-CODE-5
+               "  AVERAGE: " IND-AVERAGE-5.
+           DISPLAY "==========================================".
+
+       END PROGRAM STUDENT-INQUIRY.
