@@ -0,0 +1,137 @@
+      ******************************************************************
+      * Author: VICENTE MBA ENGUNG
+      * Date: AUGUST 8, 2026
+      * Purpose: Compute each student's average from the five course
+      *          averages on STUFILE-INDEXED.TXT (skipping unused
+      *          course slots) and flag anyone under the academic
+      *          probation threshold onto an advising list.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ACADEMIC-STANDING.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT INDEXED-STUDENT-FILE-OUT ASSIGN
+           TO "../STUFILE-INDEXED.TXT"
+               ORGANIZATION IS INDEXED
+               ACCESS IS SEQUENTIAL
+               RECORD KEY IS IND-STUDENT-NUMBER
+               FILE STATUS IS WS-FILE-STATUS.
+           SELECT ADVISING-LIST-FILE ASSIGN TO "../ADVISING-LIST.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD INDEXED-STUDENT-FILE-OUT.
+       01 INDEXED-FILE-RECORD.
+           05 IND-STUDENT-NUMBER  PIC 9(6).
+           05 IND-TUITION-OWED    PIC 9(6)V99.
+           05 IND-STUDENT-NAME    PIC X(40).
+           05 IND-PROGRAM-OF-STUDY    PIC X(6).
+           05 IND-COURSE-CODE-1   PIC X(7).
+           05 IND-AVERAGE-1       PIC 9(3).
+           05 IND-COURSE-CODE-2   PIC X(7).
+           05 IND-AVERAGE-2       PIC 9(3).
+           05 IND-COURSE-CODE-3   PIC X(7).
+           05 IND-AVERAGE-3       PIC 9(3).
+           05 IND-COURSE-CODE-4   PIC X(7).
+           05 IND-AVERAGE-4       PIC 9(3).
+           05 IND-COURSE-CODE-5   PIC X(7).
+           05 IND-AVERAGE-5       PIC 9(3).
+
+       FD ADVISING-LIST-FILE.
+       01 ADVISING-RECORD PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01 WS-FILE-STATUS PIC XX.
+       01 EOF-FLAG PIC X(3) VALUE "NO".
+       01 WS-PROBATION-THRESHOLD PIC 9(3) VALUE 60.
+       01 WS-COURSE-COUNT PIC 9.
+       01 WS-AVERAGE-TOTAL PIC 9(4).
+       01 WS-STUDENT-AVERAGE PIC 999V99.
+       01 WS-FLAGGED-COUNT PIC 9(4) VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       100-PRINT-STANDING-REPORT.
+           PERFORM 200-OPEN-FILES.
+           PERFORM 300-READ-STUDENT.
+           PERFORM 400-EVALUATE-STUDENT UNTIL EOF-FLAG = "YES".
+           PERFORM 500-PRINT-SUMMARY.
+           PERFORM 600-CLOSE-FILES.
+           STOP RUN.
+
+       200-OPEN-FILES.
+           OPEN INPUT INDEXED-STUDENT-FILE-OUT.
+           IF WS-FILE-STATUS NOT = "00"
+               DISPLAY "UNABLE TO OPEN STUFILE-INDEXED.TXT - STATUS "
+                   WS-FILE-STATUS
+               STOP RUN
+           END-IF.
+           OPEN OUTPUT ADVISING-LIST-FILE.
+
+       300-READ-STUDENT.
+           READ INDEXED-STUDENT-FILE-OUT
+               AT END MOVE "YES" TO EOF-FLAG
+           END-READ.
+
+       400-EVALUATE-STUDENT.
+           PERFORM 410-COMPUTE-STUDENT-AVERAGE
+           IF WS-COURSE-COUNT > 0
+               DISPLAY IND-STUDENT-NUMBER " " IND-STUDENT-NAME
+                   " AVERAGE: " WS-STUDENT-AVERAGE
+               IF WS-STUDENT-AVERAGE < WS-PROBATION-THRESHOLD
+                   PERFORM 420-FLAG-FOR-ADVISING
+               END-IF
+           END-IF
+           PERFORM 300-READ-STUDENT.
+
+       410-COMPUTE-STUDENT-AVERAGE.
+           MOVE ZERO TO WS-COURSE-COUNT
+           MOVE ZERO TO WS-AVERAGE-TOTAL
+           MOVE ZERO TO WS-STUDENT-AVERAGE
+           IF IND-COURSE-CODE-1 NOT = SPACES
+               ADD 1 TO WS-COURSE-COUNT
+               ADD IND-AVERAGE-1 TO WS-AVERAGE-TOTAL
+           END-IF
+           IF IND-COURSE-CODE-2 NOT = SPACES
+               ADD 1 TO WS-COURSE-COUNT
+               ADD IND-AVERAGE-2 TO WS-AVERAGE-TOTAL
+           END-IF
+           IF IND-COURSE-CODE-3 NOT = SPACES
+               ADD 1 TO WS-COURSE-COUNT
+               ADD IND-AVERAGE-3 TO WS-AVERAGE-TOTAL
+           END-IF
+           IF IND-COURSE-CODE-4 NOT = SPACES
+               ADD 1 TO WS-COURSE-COUNT
+               ADD IND-AVERAGE-4 TO WS-AVERAGE-TOTAL
+           END-IF
+           IF IND-COURSE-CODE-5 NOT = SPACES
+               ADD 1 TO WS-COURSE-COUNT
+               ADD IND-AVERAGE-5 TO WS-AVERAGE-TOTAL
+           END-IF
+           IF WS-COURSE-COUNT > 0
+               DIVIDE WS-AVERAGE-TOTAL BY WS-COURSE-COUNT
+                   GIVING WS-STUDENT-AVERAGE ROUNDED
+           END-IF.
+
+       420-FLAG-FOR-ADVISING.
+           ADD 1 TO WS-FLAGGED-COUNT
+           MOVE SPACES TO ADVISING-RECORD
+           STRING "PROBATION: STUDENT " IND-STUDENT-NUMBER " "
+               IND-STUDENT-NAME " AVERAGE " WS-STUDENT-AVERAGE
+               DELIMITED BY SIZE INTO ADVISING-RECORD
+           END-STRING
+           WRITE ADVISING-RECORD.
+
+       500-PRINT-SUMMARY.
+           DISPLAY "==========================================".
+           DISPLAY "STUDENTS FLAGGED FOR ADVISING: "
+               WS-FLAGGED-COUNT.
+           DISPLAY "==========================================".
+
+       600-CLOSE-FILES.
+           CLOSE INDEXED-STUDENT-FILE-OUT
+                 ADVISING-LIST-FILE.
+
+       END PROGRAM ACADEMIC-STANDING.
