@@ -0,0 +1,87 @@
+      ******************************************************************
+      * Author: VICENTE MBA ENGUNG
+      * Date: AUGUST 8, 2026
+      * Purpose: Print a tuition billing statement from
+      *          STUFILE-INDEXED.TXT for Accounts Receivable, with a
+      *          grand-total tuition-owed line at the end.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. TUITION-BILLING.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT INDEXED-STUDENT-FILE-OUT ASSIGN
+           TO "../STUFILE-INDEXED.TXT"
+               ORGANIZATION IS INDEXED
+               ACCESS IS SEQUENTIAL
+               RECORD KEY IS IND-STUDENT-NUMBER
+               FILE STATUS IS WS-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD INDEXED-STUDENT-FILE-OUT.
+       01 INDEXED-FILE-RECORD.
+           05 IND-STUDENT-NUMBER  PIC 9(6).
+           05 IND-TUITION-OWED    PIC 9(6)V99.
+           05 IND-STUDENT-NAME    PIC X(40).
+           05 IND-PROGRAM-OF-STUDY    PIC X(6).
+           05 IND-COURSE-CODE-1   PIC X(7).
+           05 IND-AVERAGE-1       PIC 9(3).
+           05 IND-COURSE-CODE-2   PIC X(7).
+           05 IND-AVERAGE-2       PIC 9(3).
+           05 IND-COURSE-CODE-3   PIC X(7).
+           05 IND-AVERAGE-3       PIC 9(3).
+           05 IND-COURSE-CODE-4   PIC X(7).
+           05 IND-AVERAGE-4       PIC 9(3).
+           05 IND-COURSE-CODE-5   PIC X(7).
+           05 IND-AVERAGE-5       PIC 9(3).
+
+       WORKING-STORAGE SECTION.
+       01 WS-FILE-STATUS PIC XX.
+       01 EOF-FLAG PIC X(3) VALUE "NO".
+       01 WS-STUDENT-COUNT PIC 9(4) VALUE ZERO.
+       01 WS-GRAND-TOTAL-TUITION PIC 9(8)V99 VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       100-PRINT-BILLING-REPORT.
+           PERFORM 200-OPEN-FILES.
+           PERFORM 300-READ-STUDENT.
+           PERFORM 400-PRINT-STUDENT-LINE UNTIL EOF-FLAG = "YES".
+           PERFORM 500-PRINT-GRAND-TOTAL.
+           PERFORM 600-CLOSE-FILES.
+           STOP RUN.
+
+       200-OPEN-FILES.
+           OPEN INPUT INDEXED-STUDENT-FILE-OUT.
+           IF WS-FILE-STATUS NOT = "00"
+               DISPLAY "UNABLE TO OPEN STUFILE-INDEXED.TXT - STATUS "
+                   WS-FILE-STATUS
+               STOP RUN
+           END-IF.
+           DISPLAY "==========================================".
+           DISPLAY "TUITION BILLING STATEMENT".
+           DISPLAY "==========================================".
+
+       300-READ-STUDENT.
+           READ INDEXED-STUDENT-FILE-OUT
+               AT END MOVE "YES" TO EOF-FLAG
+           END-READ.
+
+       400-PRINT-STUDENT-LINE.
+           ADD 1 TO WS-STUDENT-COUNT
+           ADD IND-TUITION-OWED TO WS-GRAND-TOTAL-TUITION
+           DISPLAY IND-STUDENT-NUMBER " " IND-STUDENT-NAME " "
+               IND-PROGRAM-OF-STUDY " " IND-TUITION-OWED
+           PERFORM 300-READ-STUDENT.
+
+       500-PRINT-GRAND-TOTAL.
+           DISPLAY "==========================================".
+           DISPLAY "STUDENTS BILLED:      " WS-STUDENT-COUNT.
+           DISPLAY "GRAND TOTAL TUITION:  " WS-GRAND-TOTAL-TUITION.
+           DISPLAY "==========================================".
+
+       600-CLOSE-FILES.
+           CLOSE INDEXED-STUDENT-FILE-OUT.
+
+       END PROGRAM TUITION-BILLING.
