@@ -10,12 +10,35 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT STUDENT-FILE-IN ASSIGN TO "../STUFILE.TXT"
-               ORGANIZATION IS LINE SEQUENTIAL.
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-STUDENT-FILE-STATUS.
            SELECT INDEXED-STUDENT-FILE-OUT ASSIGN
            TO "../STUFILE-INDEXED.TXT"
+               ORGANIZATION IS INDEXED
+               ACCESS IS DYNAMIC
+               RECORD KEY IS IND-STUDENT-NUMBER
+               FILE STATUS IS WS-INDEXED-FILE-STATUS.
+           SELECT REJECTED-STUDENTS-FILE ASSIGN TO "../REJECTED.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REJECTED-FILE-STATUS.
+           SELECT EXCEPTIONS-FILE ASSIGN TO "../STUDENT-EXCEPTIONS.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EXCEPTIONS-FILE-STATUS.
+           SELECT AUDIT-LOG-FILE ASSIGN TO "../AUDIT-LOG.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-FILE-STATUS.
+           SELECT CHECKPOINT-FILE ASSIGN TO "../CONVERT-CHECKPOINT.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CHECKPOINT-FILE-STATUS.
+           SELECT PROGRAM-CODES-FILE ASSIGN TO "../PROGRAM-CODES.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PROGRAM-CODES-FILE-STATUS.
+           SELECT INDEXED-BACKUP-FILE
+               ASSIGN TO DYNAMIC WS-BACKUP-FILE-PATH
                ORGANIZATION IS INDEXED
                ACCESS IS SEQUENTIAL
-               RECORD KEY IS IND-STUDENT-NUMBER.
+               RECORD KEY IS BAK-STUDENT-NUMBER
+               FILE STATUS IS WS-BACKUP-FILE-STATUS.
 
        DATA DIVISION.
        FILE SECTION.
@@ -35,6 +58,7 @@
            05 AVERAGE-4       PIC 9(3).
            05 COURSE-CODE-5   PIC X(7).
            05 AVERAGE-5       PIC 9(3).
+           05 CORRECTION-INDICATOR PIC X(1).
 
        FD INDEXED-STUDENT-FILE-OUT.
        01 INDEXED-FILE-RECORD.
@@ -53,71 +77,484 @@
            05 IND-COURSE-CODE-5   PIC X(7).
            05 IND-AVERAGE-5       PIC 9(3).
 
+       FD REJECTED-STUDENTS-FILE.
+       01 REJECTED-RECORD PIC X(109).
+
+       FD EXCEPTIONS-FILE.
+       01 EXCEPTION-RECORD PIC X(80).
+
+       FD AUDIT-LOG-FILE.
+       01 AUDIT-LOG-RECORD PIC X(80).
+
+       FD CHECKPOINT-FILE.
+       *> Holds READ-COUNTER's value at checkpoint time - a physical
+       *> position in STUDENT-FILE-IN, not a STUDENT-NUMBER. Positional
+       *> restart works regardless of the input file's key order;
+       *> keying restart off STUDENT-NUMBER would silently and
+       *> permanently drop any record entered out of numeric order.
+       01 CHECKPOINT-RECORD PIC 9(6).
+
+       FD PROGRAM-CODES-FILE.
+       01 PROGRAM-CODE-RECORD PIC X(6).
+
+       FD INDEXED-BACKUP-FILE.
+       01 BACKUP-FILE-RECORD.
+           05 BAK-STUDENT-NUMBER  PIC 9(6).
+           05 BAK-TUITION-OWED    PIC 9(6)V99.
+           05 BAK-STUDENT-NAME    PIC X(40).
+           05 BAK-PROGRAM-OF-STUDY    PIC X(6).
+           05 BAK-COURSE-CODE-1   PIC X(7).
+           05 BAK-AVERAGE-1       PIC 9(3).
+           05 BAK-COURSE-CODE-2   PIC X(7).
+           05 BAK-AVERAGE-2       PIC 9(3).
+           05 BAK-COURSE-CODE-3   PIC X(7).
+           05 BAK-AVERAGE-3       PIC 9(3).
+           05 BAK-COURSE-CODE-4   PIC X(7).
+           05 BAK-AVERAGE-4       PIC 9(3).
+           05 BAK-COURSE-CODE-5   PIC X(7).
+           05 BAK-AVERAGE-5       PIC 9(3).
+
        WORKING-STORAGE SECTION.
        01 EOF-FLAG PIC X(3) VALUE "NO".
-       01 WRITE-COUNTER PIC 9(3) VALUE ZERO.
+       01 WS-STUDENT-FILE-STATUS PIC XX.
+       *> Sized for a real end-of-term intake, not just the interval
+       *> used to test checkpointing - PIC 9(3) would silently wrap
+       *> at 1000 records and corrupt every count below.
+       01 WRITE-COUNTER PIC 9(6) VALUE ZERO.
+       *> Fee-schedule ceiling used to flag unreasonable tuition
+       *> amounts onto the exceptions list for review.
+       01 WS-MAX-TUITION-ALLOWED PIC 9(4)V99 VALUE 5000.00.
+       01 WS-EXCEPTION-LINE PIC X(80).
+       01 READ-COUNTER PIC 9(6) VALUE ZERO.
+       01 WS-RECORDS-DROPPED PIC 9(6) VALUE ZERO.
+       *> Records skipped by checkpoint/restart are already converted,
+       *> not errors - kept separate so they don't pollute the req 006
+       *> reconciliation report's "dropped to error routine" count.
+       01 WS-RECORDS-SKIPPED-RESTART PIC 9(6) VALUE ZERO.
+       01 WS-INDEXED-FILE-STATUS PIC XX.
+       01 WS-REJECTED-FILE-STATUS PIC XX.
+       01 WS-EXCEPTIONS-FILE-STATUS PIC XX.
+       01 WS-AUDIT-FILE-STATUS PIC XX.
+       01 WS-AUDIT-DATE-TIME.
+           05 WS-AUDIT-DATE PIC 9(8).
+           05 WS-AUDIT-TIME PIC 9(8).
+       01 WS-AUDIT-ACTION PIC X(7) VALUE SPACES.
+       01 WS-CHECKPOINT-FILE-STATUS PIC XX.
+       *> Write a checkpoint every N successful writes so a rerun can
+       *> skip records already converted instead of starting over.
+       01 WS-CHECKPOINT-INTERVAL PIC 9(3) VALUE 50.
+       01 WS-RESTART-READ-COUNT PIC 9(6) VALUE ZERO.
+       01 WS-RESUME-ANSWER PIC X VALUE "N".
+       01 WS-SKIPPING PIC X VALUE "N".
+       01 WS-PROGRAM-CODES-FILE-STATUS PIC XX.
+       *> Reference list of currently valid program-of-study codes,
+       *> loaded once at startup from PROGRAM-CODES.TXT (one 6-char
+       *> code per line). Left empty (count zero) skips the check if
+       *> the reference file isn't present.
+       01 WS-VALID-PROGRAM-CODES.
+           05 WS-VALID-PROGRAM-CODE OCCURS 100 TIMES PIC X(6).
+       01 WS-VALID-PROGRAM-COUNT PIC 9(3) VALUE ZERO.
+       01 WS-PROGRAM-CODE-SUB PIC 9(3).
+       01 WS-PROGRAM-MATCH-FOUND PIC X VALUE "N".
+       01 WS-BACKUP-FILE-PATH PIC X(100).
+       01 WS-BACKUP-FILE-STATUS PIC XX.
+       01 WS-BACKUP-DATE-TIME.
+           05 WS-BACKUP-DATE PIC 9(8).
+           05 WS-BACKUP-TIME PIC 9(8).
+       01 WS-BACKUP-EOF PIC X VALUE "N".
 
        PROCEDURE DIVISION.
        100-CONVERT-STUDENT-FILE.
            PERFORM 201-INITIAL-STUDENT-FILE.
-           PERFORM 202-CONVERT-STUDENT-FILE UNTIL EOF-FLAG = "YES".
-           PERFORM 203-TERMINATE-CONVERT-FILE.
-           STOP RUN.
+           IF WS-STUDENT-FILE-STATUS NOT = "00"
+               DISPLAY "ERROR - UNABLE TO OPEN STUDENT-FILE-IN, "
+                   "FILE STATUS = " WS-STUDENT-FILE-STATUS
+               MOVE 1 TO RETURN-CODE
+           ELSE
+               PERFORM 302-READ-STUDENT-FILE
+               PERFORM 202-CONVERT-STUDENT-FILE UNTIL EOF-FLAG = "YES"
+               PERFORM 203-TERMINATE-CONVERT-FILE
+           END-IF.
+           GOBACK.
 
        201-INITIAL-STUDENT-FILE.
            PERFORM 301-OPEN-STUDENT-FILE.
-           PERFORM 302-READ-STUDENT-FILE.
 
        202-CONVERT-STUDENT-FILE.
-           PERFORM 303-WRITE-INDEXED-RECORD.
+           IF WS-SKIPPING NOT = "Y"
+               PERFORM 305-VALIDATE-STUDENT-RECORD
+               PERFORM 303-WRITE-INDEXED-RECORD
+           END-IF.
            PERFORM 302-READ-STUDENT-FILE.
 
        203-TERMINATE-CONVERT-FILE.
+           *> Reaching this paragraph only happens once STUDENT-FILE-IN
+           *> has been read all the way to EOF, i.e. a clean, complete
+           *> conversion - there is nothing left to resume. Clear the
+           *> checkpoint instead of leaving it at the final read
+           *> position, so tomorrow's unrelated STUFILE.TXT can't have
+           *> its first N records silently skipped if the operator
+           *> answers "Y" to the resume prompt out of habit. The
+           *> periodic checkpoint written every WS-CHECKPOINT-INTERVAL
+           *> writes (309-WRITE-CHECKPOINT) is the actual safety net
+           *> for a run that dies before getting here.
+           PERFORM 311-CLEAR-CHECKPOINT.
            PERFORM 304-CLOSE-STUDENT-FILE.
 
        301-OPEN-STUDENT-FILE.
-           OPEN INPUT  STUDENT-FILE-IN
-                OUTPUT INDEXED-STUDENT-FILE-OUT.
+           OPEN INPUT STUDENT-FILE-IN.
+           IF WS-STUDENT-FILE-STATUS = "00"
+               PERFORM 312-BACKUP-INDEXED-FILE-IF-EXISTS
+
+               *> Open the indexed file I-O so a correction record
+               *> already on file can be REWRITTEN. If it doesn't
+               *> exist yet (first run), fall back to building it
+               *> fresh.
+               OPEN I-O INDEXED-STUDENT-FILE-OUT
+               IF WS-INDEXED-FILE-STATUS NOT = "00"
+                   OPEN OUTPUT INDEXED-STUDENT-FILE-OUT
+               END-IF
+
+               *> Append to the shared audit log across runs; create
+               *> it the first time it doesn't exist yet.
+               OPEN EXTEND AUDIT-LOG-FILE
+               IF WS-AUDIT-FILE-STATUS NOT = "00"
+                   OPEN OUTPUT AUDIT-LOG-FILE
+               END-IF
+
+               DISPLAY "Resume from last checkpoint? (Y/N)"
+               ACCEPT WS-RESUME-ANSWER
+
+               *> On a resumed run, records before the checkpoint are
+               *> skipped rather than reprocessed, so any rejects and
+               *> exceptions already flagged for them on the
+               *> interrupted run must survive - append instead of
+               *> truncating, using the same OPEN EXTEND/OUTPUT
+               *> fallback idiom as the audit log above. A fresh
+               *> (non-resumed) run still starts both files clean.
+               IF WS-RESUME-ANSWER = "Y" OR WS-RESUME-ANSWER = "y"
+                   OPEN EXTEND REJECTED-STUDENTS-FILE
+                   IF WS-REJECTED-FILE-STATUS NOT = "00"
+                       OPEN OUTPUT REJECTED-STUDENTS-FILE
+                   END-IF
+                   OPEN EXTEND EXCEPTIONS-FILE
+                   IF WS-EXCEPTIONS-FILE-STATUS NOT = "00"
+                       OPEN OUTPUT EXCEPTIONS-FILE
+                   END-IF
+                   PERFORM 308-READ-CHECKPOINT
+               ELSE
+                   OPEN OUTPUT REJECTED-STUDENTS-FILE
+                   OPEN OUTPUT EXCEPTIONS-FILE
+               END-IF
+
+               PERFORM 310-LOAD-PROGRAM-CODES
+
+               DISPLAY "STUDENT FILE OPENED!"
+           END-IF.
+
+       312-BACKUP-INDEXED-FILE-IF-EXISTS.
+           *> Copy off whatever indexed file already exists before this
+           *> run touches it, so a bad conversion can be rolled back
+           *> to the dated backup instead of re-keying a term's data.
+           OPEN INPUT INDEXED-STUDENT-FILE-OUT.
+           IF WS-INDEXED-FILE-STATUS = "00"
+               ACCEPT WS-BACKUP-DATE FROM DATE YYYYMMDD
+               ACCEPT WS-BACKUP-TIME FROM TIME
+               MOVE SPACES TO WS-BACKUP-FILE-PATH
+               STRING "../STUFILE-INDEXED-BACKUP-" WS-BACKUP-DATE-TIME
+                   ".TXT" DELIMITED BY SIZE INTO WS-BACKUP-FILE-PATH
+               END-STRING
+               OPEN OUTPUT INDEXED-BACKUP-FILE
+               MOVE "N" TO WS-BACKUP-EOF
+               PERFORM UNTIL WS-BACKUP-EOF = "Y"
+                   READ INDEXED-STUDENT-FILE-OUT NEXT RECORD
+                       AT END MOVE "Y" TO WS-BACKUP-EOF
+                       NOT AT END
+                           MOVE IND-STUDENT-NUMBER TO
+                               BAK-STUDENT-NUMBER
+                           MOVE IND-TUITION-OWED TO BAK-TUITION-OWED
+                           MOVE IND-STUDENT-NAME TO BAK-STUDENT-NAME
+                           MOVE IND-PROGRAM-OF-STUDY TO
+                               BAK-PROGRAM-OF-STUDY
+                           MOVE IND-COURSE-CODE-1 TO BAK-COURSE-CODE-1
+                           MOVE IND-AVERAGE-1 TO BAK-AVERAGE-1
+                           MOVE IND-COURSE-CODE-2 TO BAK-COURSE-CODE-2
+                           MOVE IND-AVERAGE-2 TO BAK-AVERAGE-2
+                           MOVE IND-COURSE-CODE-3 TO BAK-COURSE-CODE-3
+                           MOVE IND-AVERAGE-3 TO BAK-AVERAGE-3
+                           MOVE IND-COURSE-CODE-4 TO BAK-COURSE-CODE-4
+                           MOVE IND-AVERAGE-4 TO BAK-AVERAGE-4
+                           MOVE IND-COURSE-CODE-5 TO BAK-COURSE-CODE-5
+                           MOVE IND-AVERAGE-5 TO BAK-AVERAGE-5
+                           WRITE BACKUP-FILE-RECORD
+                   END-READ
+               END-PERFORM
+               CLOSE INDEXED-BACKUP-FILE
+               DISPLAY "EXISTING INDEXED FILE BACKED UP TO "
+                   WS-BACKUP-FILE-PATH
+               CLOSE INDEXED-STUDENT-FILE-OUT
+           END-IF.
 
-           DISPLAY "STUDENT FILE OPENED!".
+       310-LOAD-PROGRAM-CODES.
+           OPEN INPUT PROGRAM-CODES-FILE.
+           IF WS-PROGRAM-CODES-FILE-STATUS = "00"
+               *> WS-VALID-PROGRAM-CODE only OCCURS 100 TIMES - stop
+               *> before a longer reference file subscripts past the
+               *> end of the table and corrupts adjacent storage.
+               PERFORM UNTIL WS-PROGRAM-CODES-FILE-STATUS NOT = "00"
+                       OR WS-VALID-PROGRAM-COUNT = 100
+                   READ PROGRAM-CODES-FILE
+                       AT END
+                           MOVE "10" TO WS-PROGRAM-CODES-FILE-STATUS
+                       NOT AT END
+                           ADD 1 TO WS-VALID-PROGRAM-COUNT
+                           MOVE PROGRAM-CODE-RECORD TO
+                               WS-VALID-PROGRAM-CODE
+                               (WS-VALID-PROGRAM-COUNT)
+                   END-READ
+               END-PERFORM
+               IF WS-VALID-PROGRAM-COUNT = 100
+                   AND WS-PROGRAM-CODES-FILE-STATUS = "00"
+                   DISPLAY "WARNING - PROGRAM-CODES.TXT HAS MORE THAN "
+                       "100 CODES, EXTRA CODES IGNORED"
+               END-IF
+               CLOSE PROGRAM-CODES-FILE
+               DISPLAY "PROGRAM-OF-STUDY REFERENCE CODES LOADED: "
+                   WS-VALID-PROGRAM-COUNT
+           ELSE
+               DISPLAY "NO PROGRAM-CODES.TXT FOUND - "
+                   "SKIPPING PROGRAM-OF-STUDY VALIDATION"
+           END-IF.
 
        302-READ-STUDENT-FILE.
            READ STUDENT-FILE-IN
                AT END MOVE "YES" TO EOF-FLAG
                NOT AT END
-                   MOVE STUDENT-NUMBER TO IND-STUDENT-NUMBER
-                   MOVE TUITION-OWED TO IND-TUITION-OWED
-                   MOVE STUDENT-NAME TO IND-STUDENT-NAME
-                   MOVE PROGRAM-OF-STUDY TO IND-PROGRAM-OF-STUDY
-                   MOVE COURSE-CODE-1 TO IND-COURSE-CODE-1
-                   MOVE AVERAGE-1 TO IND-AVERAGE-1
-                   MOVE COURSE-CODE-2 TO IND-COURSE-CODE-2
-                   MOVE AVERAGE-2 TO IND-AVERAGE-2
-                   MOVE COURSE-CODE-3 TO IND-COURSE-CODE-3
-                   MOVE AVERAGE-3 TO IND-AVERAGE-3
-                   MOVE COURSE-CODE-4 TO IND-COURSE-CODE-4
-                   MOVE AVERAGE-4 TO IND-AVERAGE-4
-                   MOVE COURSE-CODE-5 TO IND-COURSE-CODE-5
-                   MOVE AVERAGE-5 TO IND-AVERAGE-5
+                   ADD 1 TO READ-COUNTER
+                   IF WS-RESTART-READ-COUNT > 0
+                       AND READ-COUNTER NOT > WS-RESTART-READ-COUNT
+                       MOVE "Y" TO WS-SKIPPING
+                       ADD 1 TO WS-RECORDS-SKIPPED-RESTART
+                   ELSE
+                       MOVE "N" TO WS-SKIPPING
+                       MOVE STUDENT-NUMBER TO IND-STUDENT-NUMBER
+                       MOVE TUITION-OWED TO IND-TUITION-OWED
+                       MOVE STUDENT-NAME TO IND-STUDENT-NAME
+                       MOVE PROGRAM-OF-STUDY TO IND-PROGRAM-OF-STUDY
+                       MOVE COURSE-CODE-1 TO IND-COURSE-CODE-1
+                       MOVE AVERAGE-1 TO IND-AVERAGE-1
+                       MOVE COURSE-CODE-2 TO IND-COURSE-CODE-2
+                       MOVE AVERAGE-2 TO IND-AVERAGE-2
+                       MOVE COURSE-CODE-3 TO IND-COURSE-CODE-3
+                       MOVE AVERAGE-3 TO IND-AVERAGE-3
+                       MOVE COURSE-CODE-4 TO IND-COURSE-CODE-4
+                       MOVE AVERAGE-4 TO IND-AVERAGE-4
+                       MOVE COURSE-CODE-5 TO IND-COURSE-CODE-5
+                       MOVE AVERAGE-5 TO IND-AVERAGE-5
+                   END-IF
              END-READ.
 
+       308-READ-CHECKPOINT.
+           OPEN INPUT CHECKPOINT-FILE.
+           IF WS-CHECKPOINT-FILE-STATUS = "00"
+               READ CHECKPOINT-FILE
+                   AT END
+                       DISPLAY "CHECKPOINT FILE EMPTY - "
+                           "STARTING FROM BEGINNING"
+                   NOT AT END
+                       MOVE CHECKPOINT-RECORD TO
+                           WS-RESTART-READ-COUNT
+                       DISPLAY "RESUMING AFTER INPUT RECORD NUMBER "
+                           WS-RESTART-READ-COUNT
+               END-READ
+               CLOSE CHECKPOINT-FILE
+           ELSE
+               DISPLAY "NO CHECKPOINT FILE FOUND - "
+                   "STARTING FROM BEGINNING"
+           END-IF.
+
        303-WRITE-INDEXED-RECORD.
+           *> A duplicate key on a record flagged as a correction
+           *> (CORRECTION-INDICATOR = "C") means the student is
+           *> already on file and legitimately needs updating, so it
+           *> flows through as a REWRITE instead of a rejection.
            WRITE INDEXED-FILE-RECORD
-               INVALID KEY PERFORM 700-RECORD-ERROR-RTN
-                           NOT INVALID KEY DISPLAY
-                           "WRITE STATEMENT EXECUTED FOR "
-                           STUDENT-RECORD-IN
-                           DISPLAY " "
-                           ADD 1 TO WRITE-COUNTER
+               INVALID KEY
+                   IF CORRECTION-INDICATOR = "C" OR
+                      CORRECTION-INDICATOR = "c"
+                       PERFORM 306-REWRITE-INDEXED-RECORD
+                   ELSE
+                       PERFORM 700-RECORD-ERROR-RTN
+                   END-IF
+               NOT INVALID KEY
+                   DISPLAY "WRITE STATEMENT EXECUTED FOR "
+                       STUDENT-RECORD-IN
+                   DISPLAY " "
+                   ADD 1 TO WRITE-COUNTER
+                   MOVE "WRITE" TO WS-AUDIT-ACTION
+                   PERFORM 307-WRITE-AUDIT-LOG-RECORD
+                   IF FUNCTION MOD(WRITE-COUNTER
+                           WS-CHECKPOINT-INTERVAL) = 0
+                       PERFORM 309-WRITE-CHECKPOINT
+                   END-IF
            END-WRITE.
 
+       306-REWRITE-INDEXED-RECORD.
+           REWRITE INDEXED-FILE-RECORD
+               INVALID KEY PERFORM 700-RECORD-ERROR-RTN
+               NOT INVALID KEY
+                   DISPLAY "REWRITE STATEMENT EXECUTED FOR "
+                       STUDENT-RECORD-IN
+                   DISPLAY " "
+                   ADD 1 TO WRITE-COUNTER
+                   MOVE "REWRITE" TO WS-AUDIT-ACTION
+                   PERFORM 307-WRITE-AUDIT-LOG-RECORD
+                   IF FUNCTION MOD(WRITE-COUNTER
+                           WS-CHECKPOINT-INTERVAL) = 0
+                       PERFORM 309-WRITE-CHECKPOINT
+                   END-IF
+           END-REWRITE.
+
+       309-WRITE-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           MOVE READ-COUNTER TO CHECKPOINT-RECORD.
+           WRITE CHECKPOINT-RECORD.
+           CLOSE CHECKPOINT-FILE.
+           DISPLAY "CHECKPOINT WRITTEN AFTER INPUT RECORD NUMBER "
+               READ-COUNTER.
+
+       311-CLEAR-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           MOVE ZERO TO CHECKPOINT-RECORD.
+           WRITE CHECKPOINT-RECORD.
+           CLOSE CHECKPOINT-FILE.
+           DISPLAY "CHECKPOINT CLEARED - CONVERSION COMPLETED".
+
+       307-WRITE-AUDIT-LOG-RECORD.
+           ACCEPT WS-AUDIT-DATE FROM DATE YYYYMMDD
+           ACCEPT WS-AUDIT-TIME FROM TIME
+           MOVE SPACES TO AUDIT-LOG-RECORD
+           STRING WS-AUDIT-DATE-TIME " CONVERT-TO-INDEXED "
+               IND-STUDENT-NUMBER " " WS-AUDIT-ACTION
+               DELIMITED BY SIZE INTO AUDIT-LOG-RECORD
+           END-STRING
+           WRITE AUDIT-LOG-RECORD.
+
        304-CLOSE-STUDENT-FILE.
            CLOSE STUDENT-FILE-IN
-                 INDEXED-STUDENT-FILE-OUT.
+                 INDEXED-STUDENT-FILE-OUT
+                 REJECTED-STUDENTS-FILE
+                 EXCEPTIONS-FILE
+                 AUDIT-LOG-FILE.
+
+           *> Records skipped for checkpoint/restart were already
+           *> converted on an earlier run, not dropped - exclude them
+           *> so a resumed run doesn't misreport healthy students as
+           *> error drops.
+           COMPUTE WS-RECORDS-DROPPED = READ-COUNTER - WRITE-COUNTER
+               - WS-RECORDS-SKIPPED-RESTART.
+           DISPLAY "RECORDS READ FROM STUDENT-FILE-IN: " READ-COUNTER.
+           DISPLAY "RECORDS WRITTEN TO INDEXED FILE:   " WRITE-COUNTER.
+           DISPLAY "RECORDS SKIPPED (ALREADY CONVERTED, "
+               "RESTART):        " WS-RECORDS-SKIPPED-RESTART.
+           DISPLAY "RECORDS DROPPED TO ERROR ROUTINE:  "
+               WS-RECORDS-DROPPED.
+
+       305-VALIDATE-STUDENT-RECORD.
+           *> Flag out-of-range averages or tuition onto the exceptions
+           *> list before the record is indexed, so a transposed digit
+           *> gets caught here instead of sailing into the live file.
+           IF AVERAGE-1 > 100
+               PERFORM 701-FLAG-AVERAGE-EXCEPTION-1
+           END-IF
+           IF AVERAGE-2 > 100
+               PERFORM 701-FLAG-AVERAGE-EXCEPTION-2
+           END-IF
+           IF AVERAGE-3 > 100
+               PERFORM 701-FLAG-AVERAGE-EXCEPTION-3
+           END-IF
+           IF AVERAGE-4 > 100
+               PERFORM 701-FLAG-AVERAGE-EXCEPTION-4
+           END-IF
+           IF AVERAGE-5 > 100
+               PERFORM 701-FLAG-AVERAGE-EXCEPTION-5
+           END-IF
+           IF TUITION-OWED > WS-MAX-TUITION-ALLOWED
+               MOVE SPACES TO WS-EXCEPTION-LINE
+               STRING "EXCEPTION: STUDENT " STUDENT-NUMBER
+                   " TUITION-OWED " TUITION-OWED
+                   " EXCEEDS FEE SCHEDULE MAXIMUM"
+                   DELIMITED BY SIZE INTO WS-EXCEPTION-LINE
+               END-STRING
+               WRITE EXCEPTION-RECORD FROM WS-EXCEPTION-LINE
+           END-IF.
+           IF WS-VALID-PROGRAM-COUNT > 0
+               PERFORM 702-FLAG-INVALID-PROGRAM-OF-STUDY
+           END-IF.
+
+       702-FLAG-INVALID-PROGRAM-OF-STUDY.
+           MOVE "N" TO WS-PROGRAM-MATCH-FOUND
+           PERFORM VARYING WS-PROGRAM-CODE-SUB FROM 1 BY 1
+                   UNTIL WS-PROGRAM-CODE-SUB > WS-VALID-PROGRAM-COUNT
+               IF PROGRAM-OF-STUDY =
+                       WS-VALID-PROGRAM-CODE(WS-PROGRAM-CODE-SUB)
+                   MOVE "Y" TO WS-PROGRAM-MATCH-FOUND
+               END-IF
+           END-PERFORM
+           IF WS-PROGRAM-MATCH-FOUND NOT = "Y"
+               MOVE SPACES TO WS-EXCEPTION-LINE
+               STRING "EXCEPTION: STUDENT " STUDENT-NUMBER
+                   " PROGRAM-OF-STUDY " PROGRAM-OF-STUDY
+                   " NOT A VALID PROGRAM CODE"
+                   DELIMITED BY SIZE INTO WS-EXCEPTION-LINE
+               END-STRING
+               WRITE EXCEPTION-RECORD FROM WS-EXCEPTION-LINE
+           END-IF.
+
+       701-FLAG-AVERAGE-EXCEPTION-1.
+           MOVE SPACES TO WS-EXCEPTION-LINE
+           STRING "EXCEPTION: STUDENT " STUDENT-NUMBER
+               " AVERAGE-1 " AVERAGE-1 " OUT OF RANGE (0-100)"
+               DELIMITED BY SIZE INTO WS-EXCEPTION-LINE
+           END-STRING
+           WRITE EXCEPTION-RECORD FROM WS-EXCEPTION-LINE.
+
+       701-FLAG-AVERAGE-EXCEPTION-2.
+           MOVE SPACES TO WS-EXCEPTION-LINE
+           STRING "EXCEPTION: STUDENT " STUDENT-NUMBER
+               " AVERAGE-2 " AVERAGE-2 " OUT OF RANGE (0-100)"
+               DELIMITED BY SIZE INTO WS-EXCEPTION-LINE
+           END-STRING
+           WRITE EXCEPTION-RECORD FROM WS-EXCEPTION-LINE.
+
+       701-FLAG-AVERAGE-EXCEPTION-3.
+           MOVE SPACES TO WS-EXCEPTION-LINE
+           STRING "EXCEPTION: STUDENT " STUDENT-NUMBER
+               " AVERAGE-3 " AVERAGE-3 " OUT OF RANGE (0-100)"
+               DELIMITED BY SIZE INTO WS-EXCEPTION-LINE
+           END-STRING
+           WRITE EXCEPTION-RECORD FROM WS-EXCEPTION-LINE.
+
+       701-FLAG-AVERAGE-EXCEPTION-4.
+           MOVE SPACES TO WS-EXCEPTION-LINE
+           STRING "EXCEPTION: STUDENT " STUDENT-NUMBER
+               " AVERAGE-4 " AVERAGE-4 " OUT OF RANGE (0-100)"
+               DELIMITED BY SIZE INTO WS-EXCEPTION-LINE
+           END-STRING
+           WRITE EXCEPTION-RECORD FROM WS-EXCEPTION-LINE.
 
-           DISPLAY WRITE-COUNTER.
+       701-FLAG-AVERAGE-EXCEPTION-5.
+           MOVE SPACES TO WS-EXCEPTION-LINE
+           STRING "EXCEPTION: STUDENT " STUDENT-NUMBER
+               " AVERAGE-5 " AVERAGE-5 " OUT OF RANGE (0-100)"
+               DELIMITED BY SIZE INTO WS-EXCEPTION-LINE
+           END-STRING
+           WRITE EXCEPTION-RECORD FROM WS-EXCEPTION-LINE.
 
        700-RECORD-ERROR-RTN.
-           DISPLAY "RECORD ERROR".
+           DISPLAY "RECORD ERROR - STUDENT " STUDENT-NUMBER
+               " REJECTED, SEE REJECTED.TXT".
+           MOVE STUDENT-RECORD-IN TO REJECTED-RECORD
+           WRITE REJECTED-RECORD.
 
        END PROGRAM CONVERT-TO-INDEXED.
