@@ -10,8 +10,9 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT CAR-FILE-IN
-            ASSIGN TO "N:\CARFILE.TXT"
-            ORGANIZATION IS LINE SEQUENTIAL.
+            ASSIGN TO DYNAMIC WS-CAR-FILE-PATH
+            ORGANIZATION IS LINE SEQUENTIAL
+            FILE STATUS IS WS-CAR-FILE-STATUS.
 
        DATA DIVISION.
        FILE SECTION.
@@ -26,9 +27,26 @@
        WORKING-STORAGE SECTION.
        01 CONTROL-FIELDS.
           05 EOF-FLG              PIC X VALUE 'N'.
+       01 WS-CAR-FILE-PATH         PIC X(100) VALUE "N:\CARFILE.TXT".
+       01 WS-CAR-FILE-STATUS       PIC XX.
+       01 WS-MIN-CAPACITY          PIC 9(8) VALUE 0.
+       01 WS-MATCH-COUNT           PIC 9(5) VALUE 0.
 
        PROCEDURE DIVISION.
+           DISPLAY "Enter car file path (blank for N:\CARFILE.TXT):"
+           ACCEPT WS-CAR-FILE-PATH
+           IF WS-CAR-FILE-PATH = SPACES
+               MOVE "N:\CARFILE.TXT" TO WS-CAR-FILE-PATH
+           END-IF
            OPEN INPUT CAR-FILE-IN
+           IF WS-CAR-FILE-STATUS NOT = "00"
+               DISPLAY "ERROR - UNABLE TO OPEN " WS-CAR-FILE-PATH
+                   ", FILE STATUS = " WS-CAR-FILE-STATUS
+               MOVE 1 TO RETURN-CODE
+               GOBACK
+           END-IF
+           DISPLAY "Minimum towing capacity to report (0 for all):"
+           ACCEPT WS-MIN-CAPACITY
            DISPLAY "CAR-MODEL"
 
            PERFORM UNTIL EOF-FLG = 'Y'
@@ -36,9 +54,22 @@
                 AT END
                     SET EOF-FLG TO 'Y'
                 NOT AT END
-                    DISPLAY CAR-MODEL
+                    IF TOWING-CAPACITY >= WS-MIN-CAPACITY
+                        ADD 1 TO WS-MATCH-COUNT
+                        DISPLAY "MODEL: " CAR-MODEL
+                        DISPLAY "ENGINE: " ENGINE
+                        DISPLAY "TOWING CAPACITY: " TOWING-CAPACITY
+                        DISPLAY "OWNER: " OWNER-NAME
+                        DISPLAY
+                            "----------------------------------------"
+                    END-IF
             END-READ
            END-PERFORM
 
+           DISPLAY "=========================================="
+           DISPLAY "CARS MEETING CAPACITY THRESHOLD: "
+               WS-MATCH-COUNT
+           DISPLAY "=========================================="
+
            CLOSE CAR-FILE-IN
-           STOP RUN.
+           GOBACK.
